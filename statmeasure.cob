@@ -9,7 +9,29 @@ environment division.
 input-output section.
 file-control.
 select input-file assign to dynamic-input-file-name
-    organization is line sequential.
+    organization is line sequential
+    file status is input-file-status.
+select parm-file assign to "statmeasure-parms.txt"
+    organization is line sequential
+    file status is parm-file-status.
+select report-file assign to "statmeasure-report.txt"
+    organization is line sequential
+    file status is report-file-status.
+select exception-file assign to "statmeasure-exceptions.txt"
+    organization is line sequential
+    file status is exception-file-status.
+select checkpoint-file assign to "statmeasure-checkpoint.dat"
+    organization is line sequential
+    file status is checkpoint-file-status.
+select checkpoint-data-file assign to "statmeasure-checkpoint-data.dat"
+    organization is line sequential
+    file status is checkpoint-data-status.
+select audit-file assign to "statmeasure-audit.log"
+    organization is line sequential
+    file status is audit-file-status.
+select csv-file assign to "statmeasure.csv"
+    organization is line sequential
+    file status is csv-file-status.
 
 *> Declaring file and structure
 data division.
@@ -18,24 +40,89 @@ fd input-file.
 01 input-value-r.
     02 x-in pic s9(6)v9(2).
     02 filler pic x(72).
+fd parm-file.
+01 parm-file-record pic x(100).
+fd report-file.
+01 report-line pic x(80).
+fd exception-file.
+01 exception-line pic x(80).
+fd checkpoint-file.
+01 checkpoint-record.
+    02 ckpt-input-file pic x(100).
+    02 ckpt-read-count pic s9(9).
+    02 ckpt-n pic s9(7).
+    02 ckpt-sum-of-x pic s9(13)v9(2).
+    02 ckpt-sr pic s9(12)v9(8).
+    02 ckpt-sx2 pic s9(19)v9(8).
+    02 ckpt-logx pic s9(12)v9(8).
+fd checkpoint-data-file.
+01 checkpoint-data-record.
+    02 ckpt-data-x pic s9(6)v9(2).
+    02 ckpt-data-category pic x(4).
+fd audit-file.
+01 audit-line pic x(153).
+fd csv-file.
+01 csv-line pic x(80).
 
 *> Declaring arrays and variables
 working-storage section.
 77 eof-switch pic 9.
 01 dynamic-input-file-name pic x(100).
-77 sum-of-x-sqr pic 9(14)v9(2).
-77 sum-of-x pic s9(10)v9(2).
-77 n pic s9(4).
+77 sum-of-x-sqr pic 9(19)v9(2).
+77 sum-of-x pic s9(13)v9(2).
+77 n pic s9(7).
 77 mean pic s9(6)v9(2).
-77 i pic s9(4).
-77 sr pic s9(10)v9(8).
-77 sx2 pic s9(10)v9(8).
-77 logx pic s9(10)v9(8).
+77 i pic s9(7).
+77 sr pic s9(12)v9(8).
+77 sx2 pic s9(19)v9(8).
+77 logx pic s9(12)v9(8).
+77 parm-file-status pic xx.
+77 report-file-status pic xx.
+77 exception-file-status pic xx.
+77 checkpoint-file-status pic xx.
+77 checkpoint-data-status pic xx.
+77 input-file-status pic xx.
+77 csv-file-status pic xx.
+77 restart-flag pic x value "N".
+77 read-count pic s9(9) value zero.
+77 checkpoint-interval pic s9(7) value 500.
+77 last-checkpoint-n pic s9(7) value zero.
+77 flush-start pic s9(7).
+77 exc-n pic s9(7) value zero.
+77 last-checkpoint-exc-n pic s9(7) value zero.
+77 audit-file-status pic xx.
+77 current-date-field pic x(21).
+77 cat-n pic s9(4) value zero.
+77 cat-idx pic s9(4).
+77 cat-search-i pic s9(4).
+77 cat-accum-idx pic s9(7).
+77 cat-overflow pic x value "N".
+77 row-limit-overflow pic x value "N".
+01 control-options-record.
+    02 opt-harmonic pic x value "Y".
+    02 opt-root-square pic x value "Y".
+    02 opt-geometric pic x value "Y".
+    02 filler pic x(97).
 01 array-area.
-    02 x pic s9(6)v9(2) occurs 1000 times.
+    02 array-entry occurs 1 to 1000000 times
+       depending on n.
+       03 x pic s9(6)v9(2).
+       03 x-category pic x(4).
+01 exception-area.
+    02 exc-x pic s9(6)v9(2) occurs 1 to 1000000 times
+       depending on exc-n.
 01 input-value-record.
     02 in-x pic s9(6)v9(2).
-    02 filler pic x(72).
+    02 in-category pic x(4).
+    02 filler pic x(68).
+01 category-table.
+    02 category-entry occurs 200 times.
+       03 cat-code pic x(4).
+       03 cat-count pic s9(7).
+       03 cat-sum pic s9(13)v9(2).
+       03 cat-sum-sqr pic s9(19)v9(2).
+       03 cat-mean pic s9(6)v9(2).
+       03 cat-std-dev pic s9(6)v9(2).
 01 output-title-line.
     02 filler pic x(28) value
     "Statistical Report".
@@ -63,45 +150,315 @@ working-storage section.
 01 output-results-line-5.
     02 filler pic x(20) value " geometric mean=   ".
     02 geometric-mean pic -(6)9.9(2).
+01 exception-detail-line.
+    02 filler pic x(20) value "Rejected value:     ".
+    02 exc-value pic -(6)9.9(2).
+    02 filler pic x(40) value
+    " (zero/negative; excluded from stats)".
+01 category-header-line.
+    02 filler pic x(28) value
+    "Category Subtotals".
+01 category-report-line.
+    02 filler pic x(10) value " category=".
+    02 cat-rep-code pic x(4).
+    02 filler pic x(7) value " count=".
+    02 cat-rep-count pic zzzzzz9.
+    02 filler pic x(6) value " mean=".
+    02 cat-rep-mean pic -(6)9.9(2).
+    02 filler pic x(9) value " std dev=".
+    02 cat-rep-std pic -(6)9.9(2).
+01 grand-total-line.
+    02 filler pic x(28) value
+    "Grand Total".
+01 audit-detail-line.
+    02 aud-timestamp pic x(19).
+    02 filler pic x(1) value space.
+    02 aud-filename pic x(100).
+    02 filler pic x(1) value space.
+    02 filler pic x(8) value "records=".
+    02 aud-records pic zzzzzzz9.
+    02 filler pic x(1) value space.
+    02 filler pic x(5) value "mean=".
+    02 aud-mean pic -(6)9.9(2).
 
 *> Performs statistical calculations
 procedure division.
 move 1 to eof-switch.
-*>Ask for file name
-display "Please enter the name of the input file: ".
-accept dynamic-input-file-name.
+perform read-control-file.
+perform check-for-restart.
 open input input-file.
+if input-file-status not = "00"
+    display "STATMEASURE: unable to open input file " function trim(dynamic-input-file-name)
+    stop run
+end-if.
+if restart-flag = "Y"
+    perform reposition-input-file
+    perform restore-array-from-checkpoint
+    open extend exception-file
+    if exception-file-status not = "00"
+        open output exception-file
+    end-if
+else
+    open output exception-file
+end-if.
 move zero to in-x.
 perform proc-body
     until eof-switch = 0.
 perform end-of-job.
+
+*> Reads the batch parameter card (record 1 is the input file name)
+*> instead of an interactive ACCEPT, so the run can be scheduled
+*> unattended in an overnight batch window.
+read-control-file.
+open input parm-file.
+if parm-file-status not = "00"
+    display "STATMEASURE: statmeasure-parms.txt parameter card not found"
+    stop run
+end-if.
+read parm-file into parm-file-record
+    at end
+        display "STATMEASURE: statmeasure-parms.txt is empty"
+        close parm-file
+        stop run
+end-read.
+move function trim(parm-file-record) to dynamic-input-file-name.
+*> Record 2 is an optional options card selecting which statistics to
+*> compute (Y/N for harmonic mean, root square mean, geometric mean);
+*> missing flags, or a missing record entirely, default to Y so routine
+*> runs keep today's behavior unless the card says otherwise.
+read parm-file into control-options-record
+    at end move spaces to control-options-record
+end-read.
+*> Flags are folded to uppercase before the Y/N checks so "y" (or any
+*> other case) on the card is honored instead of silently behaving
+*> like "N".
+move function upper-case(opt-harmonic) to opt-harmonic.
+move function upper-case(opt-root-square) to opt-root-square.
+move function upper-case(opt-geometric) to opt-geometric.
+if opt-harmonic = space
+    move "Y" to opt-harmonic
+end-if.
+if opt-root-square = space
+    move "Y" to opt-root-square
+end-if.
+if opt-geometric = space
+    move "Y" to opt-geometric
+end-if.
+if opt-harmonic not = "Y" and opt-harmonic not = "N"
+    display "STATMEASURE: invalid harmonic-mean flag on parameter card; must be Y, N or blank"
+    stop run
+end-if.
+if opt-root-square not = "Y" and opt-root-square not = "N"
+    display "STATMEASURE: invalid root-square-mean flag on parameter card; must be Y, N or blank"
+    stop run
+end-if.
+if opt-geometric not = "Y" and opt-geometric not = "N"
+    display "STATMEASURE: invalid geometric-mean flag on parameter card; must be Y, N or blank"
+    stop run
+end-if.
+close parm-file.
+
+*> Checks for a checkpoint left behind by a prior interrupted run and,
+*> if one exists, restores the running accumulators from it so a large
+*> file does not have to be reprocessed from record 1 after a crash.
+*> A checkpoint only matches read-control-file's dynamic-input-file-name
+*> is honored; a checkpoint written for some other input file belongs to
+*> a different (presumably still-crashed/unresumed) run, and this is a
+*> daily batch job where each day's file typically has a different name,
+*> so that checkpoint is left on disk untouched rather than cleared -
+*> clearing it here would permanently destroy the other run's only
+*> record of its progress. The operator has to resolve the conflict
+*> (archive/remove the stale checkpoint, or point the parameter card
+*> back at the file it belongs to) before this file can be processed.
+check-for-restart.
+move "N" to restart-flag.
+move zero to read-count, n, sum-of-x, sr, sx2, logx, last-checkpoint-n,
+    exc-n, last-checkpoint-exc-n, cat-n.
+move "N" to cat-overflow.
+move "N" to row-limit-overflow.
+open input checkpoint-file.
+if checkpoint-file-status = "00"
+    read checkpoint-file into checkpoint-record
+        at end
+            move "N" to restart-flag
+        not at end
+            if ckpt-input-file = dynamic-input-file-name
+                move "Y" to restart-flag
+                move ckpt-read-count to read-count
+                move ckpt-n to n
+                move ckpt-sum-of-x to sum-of-x
+                move ckpt-sr to sr
+                move ckpt-sx2 to sx2
+                move ckpt-logx to logx
+                move ckpt-n to last-checkpoint-n
+            else
+                close checkpoint-file
+                display "STATMEASURE: statmeasure-checkpoint.dat belongs to " function trim(ckpt-input-file)
+                display "STATMEASURE: not " function trim(dynamic-input-file-name) "; resolve the unfinished run before proceeding"
+                stop run
+            end-if
+    end-read
+    close checkpoint-file
+end-if.
+if restart-flag = "N"
+    perform clear-checkpoint
+end-if.
+
+*> Replays (read-and-discard) the records already processed in the
+*> interrupted run, since a line sequential file has no random seek;
+*> the next read then picks up exactly where the prior run left off.
+reposition-input-file.
+perform varying i from 1 by 1 until i > read-count
+    read input-file into input-value-record
+        at end move 0 to eof-switch
+    end-read
+end-perform.
+
+*> Rebuilds array-area(1..n) from the checkpoint data file, since the
+*> two-pass std-dev calculation needs every value, not just the
+*> scalar running totals.
+restore-array-from-checkpoint.
+open input checkpoint-data-file.
+perform varying i from 1 by 1 until i > n
+    read checkpoint-data-file into checkpoint-data-record
+        at end continue
+    end-read
+    move ckpt-data-x to x(i)
+    move ckpt-data-category to x-category(i)
+end-perform.
+close checkpoint-data-file.
+perform rebuild-categories-from-array.
+
+*> Persists every array row and rejected value accumulated since the
+*> last checkpoint: the printed data line, the exception line (if
+*> rejected), and the raw value in the checkpoint data file. Output is
+*> deferred to this point (rather than written the instant a record is
+*> read) so that a crash after the last checkpoint never leaves a
+*> duplicate data or exception line behind once the replayed records
+*> are reprocessed on restart.
+flush-output.
+compute flush-start = last-checkpoint-n + 1.
+if flush-start <= n
+    open extend checkpoint-data-file
+    if checkpoint-data-status not = "00"
+        open output checkpoint-data-file
+    end-if
+    perform varying flush-start from flush-start by 1 until flush-start > n
+        move x(flush-start) to ckpt-data-x
+        move x-category(flush-start) to ckpt-data-category
+        write checkpoint-data-record
+        move x(flush-start) to out-x
+        write report-line from output-data-line
+    end-perform
+    close checkpoint-data-file
+    move n to last-checkpoint-n
+end-if.
+compute flush-start = last-checkpoint-exc-n + 1.
+if flush-start <= exc-n
+    perform varying flush-start from flush-start by 1 until flush-start > exc-n
+        move exc-x(flush-start) to exc-value
+        write exception-line from exception-detail-line
+    end-perform
+    move exc-n to last-checkpoint-exc-n
+end-if.
+
+*> Flushes pending output, then rewrites the scalar checkpoint record;
+*> called periodically from input-loop.
+write-checkpoint.
+perform flush-output.
+open output checkpoint-file.
+move dynamic-input-file-name to ckpt-input-file.
+move read-count to ckpt-read-count.
+move n to ckpt-n.
+move sum-of-x to ckpt-sum-of-x.
+move sr to ckpt-sr.
+move sx2 to ckpt-sx2.
+move logx to ckpt-logx.
+write checkpoint-record.
+close checkpoint-file.
+
+*> Clears the checkpoint once a run completes successfully, so the
+*> next run starts fresh instead of mistakenly restarting.
+clear-checkpoint.
+open output checkpoint-file.
+close checkpoint-file.
+open output checkpoint-data-file.
+close checkpoint-data-file.
+
 proc-body.
 perform write-output-header.
-move zero to sum-of-x.
-*>Loop to read each value from file
+*>Loop to read each value from file. Hitting end of file on this very
+*> first read is not necessarily "no data": a restart whose checkpoint
+*> covers every row in the file replays all of them in
+*> reposition-input-file without hitting EOF, then lands here on the
+*> record right after the last one, which is legitimately EOF for an
+*> already-fully-processed file. Setting eof-switch instead of jumping
+*> straight to end-of-job lets control fall through to the same n = 0 /
+*> full-finalization logic below, so a truly empty file and a
+*> fully-restored-then-EOF restart both get consistent treatment instead
+*> of skipping straight past the report/CSV finalization.
 read input-file into input-value-record
-    at end perform end-of-job.
+    at end move 0 to eof-switch.
 *> loop until end of file
 perform input-loop
     until eof-switch = 0.
+if n = 0
+    display "STATMEASURE: no valid data rows to report"
+    move zero to mean, std-deviation, harmonic-mean, root-square-mean,
+        geometric-mean
+    perform flush-output
+    close report-file
+    perform write-csv-output
+    perform end-of-job
+end-if.
 perform calculate-mean.
 move zero to sum-of-x-sqr.
 perform sum-loop
-    varying i from 0 by 1
-    until i >= n.
+    varying i from 1 by 1
+    until i > n.
 *> Paragraphs for calculating
 perform calculate-std-dev.
-perform calculate-harmonic-mean.
-perform calculate-root-square-mean.
-perform calculate-geometric-mean.
+if opt-harmonic = "Y"
+    perform calculate-harmonic-mean
+end-if.
+if opt-root-square = "Y"
+    perform calculate-root-square-mean
+end-if.
+if opt-geometric = "Y"
+    perform calculate-geometric-mean
+end-if.
+if cat-n > 0
+    perform finalize-categories
+end-if.
+*> Category subtotals are printed before the grand total, so pending
+*> data/exception lines are flushed here first (write-output-results
+*> also flushes, but by then the category section would already have
+*> been written, putting it ahead of the tail of the data section).
+perform flush-output.
+if cat-n > 0
+    perform write-category-report
+end-if.
 perform write-output-results.
+perform write-csv-output.
 
-*>Displays header
+*>Displays header and opens the permanent report file
 write-output-header.
 display output-title-line.
 display output-underline.
 display output-col-heads.
 display output-underline.
+if restart-flag = "Y"
+    open extend report-file
+    if report-file-status not = "00"
+        open output report-file
+    end-if
+else
+    open output report-file
+    write report-line from output-title-line
+    write report-line from output-underline
+    write report-line from output-col-heads
+    write report-line from output-underline
+end-if.
 
 *> Calculation for mean
 calculate-mean.
@@ -111,7 +468,7 @@ compute mean rounded = sum-of-x / n.
 calculate-std-dev.
 compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5.
 
-*> Calculation for harmonic mean 
+*> Calculation for harmonic mean
 calculate-harmonic-mean.
 compute harmonic-mean rounded = n / sr.
 
@@ -123,33 +480,266 @@ compute root-square-mean rounded = function sqrt(sx2/n).
 calculate-geometric-mean.
 compute geometric-mean rounded = function exp(logx/n).
 
-*> Output to screen
+*> Output to screen and to the permanent report file
 write-output-results.
+perform flush-output.
+if cat-n > 0
+    display grand-total-line
+    write report-line from grand-total-line
+end-if.
 display output-underline.
+write report-line from output-underline.
 move mean to out-mean.
 display "Mean:  ", out-mean.
+write report-line from output-results-line-1.
 display "Std Dev: ", std-deviation.
-display "Harmonic Mean: ", harmonic-mean.
-display "Root Mean Square: ", root-square-mean.
-display "Geometric Mean: ", geometric-mean.
+write report-line from output-results-line-2.
+if opt-harmonic = "Y"
+    display "Harmonic Mean: ", harmonic-mean
+    write report-line from output-results-line-3
+else
+    display "Harmonic Mean: skipped (parameter card)"
+end-if.
+if opt-root-square = "Y"
+    display "Root Mean Square: ", root-square-mean
+    write report-line from output-results-line-4
+else
+    display "Root Mean Square: skipped (parameter card)"
+end-if.
+if opt-geometric = "Y"
+    display "Geometric Mean: ", geometric-mean
+    write report-line from output-results-line-5
+else
+    display "Geometric Mean: skipped (parameter card)"
+end-if.
+close report-file.
 
-*>Reads and stores data
+*>Reads and stores data, rejecting out-of-domain rows into the
+*>exception report instead of letting them blow up the harmonic and
+*>geometric mean calculations (1/x and LOG(x) are both undefined for
+*>x <= zero).
 input-loop.
-move in-x to x(n), out-x.
-display "Data Value: ", out-x.
-compute sum-of-x = sum-of-x + x(n).
-compute sr = sr + (1 / x(n)).
-compute sx2 = sx2 + (x(n) * x(n)).
-compute logx = logx + function log(x(n)).
-read input-file into input-value-record
-    at end move 0 to eof-switch.
-*> add 1 to number count
-   compute n = n + 1.
+*> counted as soon as a record is taken for processing, valid or not,
+*> so read-count always matches the file position for a checkpoint
+add 1 to read-count.
+if in-x > zero
+    *> array-area and exception-area are each ODO tables capped at
+    *> 1,000,000 (the same ceiling statmold.cob enforces with its own
+    *> "until n is greater than 1000000" guard); stop taking new valid
+    *> rows once that cap is reached instead of indexing past it.
+    if n < 1000000
+        compute n = n + 1
+        move in-x to x(n), out-x
+        move in-category to x-category(n)
+        display "Data Value: ", out-x
+        compute sum-of-x = sum-of-x + x(n)
+        *> Skipping these per-row passes when their option flag is off is
+        *> the actual speed win the parameter card buys on large files;
+        *> the one-time calculate-*-mean paragraphs are already skipped,
+        *> but that alone does nothing if every row still pays for the
+        *> division/multiply/LOG here.
+        if opt-harmonic = "Y"
+            compute sr = sr + (1 / x(n))
+        end-if
+        if opt-root-square = "Y"
+            compute sx2 = sx2 + (x(n) * x(n))
+        end-if
+        if opt-geometric = "Y"
+            compute logx = logx + function log(x(n))
+        end-if
+        if in-category not = spaces and in-category not = low-values
+            move n to cat-accum-idx
+            perform accumulate-category
+        end-if
+    else
+        if row-limit-overflow = "N"
+            display "STATMEASURE: row ceiling of 1,000,000 rows reached; remaining input rows ignored"
+            move "Y" to row-limit-overflow
+        end-if
+        move 0 to eof-switch
+    end-if
+else
+    if exc-n < 1000000
+        compute exc-n = exc-n + 1
+        move in-x to exc-x(exc-n)
+    else
+        if row-limit-overflow = "N"
+            display "STATMEASURE: row ceiling of 1,000,000 rows reached; remaining input rows ignored"
+            move "Y" to row-limit-overflow
+        end-if
+        move 0 to eof-switch
+    end-if
+end-if.
+if eof-switch not = 0
+    if function mod(read-count, checkpoint-interval) = 0
+        perform write-checkpoint
+    end-if
+    read input-file into input-value-record
+        at end move 0 to eof-switch
+end-if.
 
 *> Used in sum of squares
 sum-loop.
    compute sum-of-x-sqr = sum-of-x-sqr + (x(i) - mean) ** 2.
 
+*> Finds (or adds) the category-table entry for x-category(n) and
+*> accumulates the running count/sum for that group's control-break
+*> subtotal. The in-category code may be spaces; that is simply
+*> treated as a group of its own like any other code. category-table
+*> is a fixed OCCURS 200 TIMES table, so a new code is only added while
+*> there is room left; once the table is full, further new codes are
+*> flagged and left out of the control-break rather than writing past
+*> category-entry(200).
+accumulate-category.
+move zero to cat-idx.
+perform varying cat-search-i from 1 by 1 until cat-search-i > cat-n
+    if cat-code(cat-search-i) = x-category(cat-accum-idx)
+        move cat-search-i to cat-idx
+        move cat-n to cat-search-i
+    end-if
+end-perform.
+if cat-idx = zero
+    if cat-n >= 200
+        if cat-overflow = "N"
+            display "STATMEASURE: category table full (200 distinct codes); further new categories excluded from control-break"
+            move "Y" to cat-overflow
+        end-if
+    else
+        add 1 to cat-n
+        move cat-n to cat-idx
+        move x-category(cat-accum-idx) to cat-code(cat-idx)
+        move zero to cat-count(cat-idx), cat-sum(cat-idx)
+    end-if
+end-if.
+if cat-idx not = zero
+    add 1 to cat-count(cat-idx)
+    compute cat-sum(cat-idx) = cat-sum(cat-idx) + x(cat-accum-idx)
+end-if.
+
+*> Rebuilds category-table from array-area after a checkpoint restart,
+*> since only the raw per-row values are checkpointed, not the
+*> aggregated category totals.
+rebuild-categories-from-array.
+move zero to cat-n.
+move "N" to cat-overflow.
+perform varying i from 1 by 1 until i > n
+    if x-category(i) not = spaces and x-category(i) not = low-values
+        move i to cat-accum-idx
+        perform accumulate-category
+    end-if
+end-perform.
+
+*> Second pass per category (mirrors the overall two-pass std-dev
+*> calculation) to compute each category's mean and standard
+*> deviation from its accumulated count/sum and the stored array rows.
+finalize-categories.
+perform varying cat-idx from 1 by 1 until cat-idx > cat-n
+    compute cat-mean(cat-idx) rounded =
+        cat-sum(cat-idx) / cat-count(cat-idx)
+    move zero to cat-sum-sqr(cat-idx)
+    perform varying i from 1 by 1 until i > n
+        if x-category(i) = cat-code(cat-idx)
+            compute cat-sum-sqr(cat-idx) =
+                cat-sum-sqr(cat-idx) + (x(i) - cat-mean(cat-idx)) ** 2
+        end-if
+    end-perform
+    compute cat-std-dev(cat-idx) rounded =
+        (cat-sum-sqr(cat-idx) / cat-count(cat-idx)) ** 0.5
+end-perform.
+
+*> Prints the per-category subtotals to the screen and the permanent
+*> report file, alongside the grand total already produced by
+*> write-output-results.
+write-category-report.
+display category-header-line.
+write report-line from category-header-line.
+perform varying cat-idx from 1 by 1 until cat-idx > cat-n
+    move cat-code(cat-idx) to cat-rep-code
+    move cat-count(cat-idx) to cat-rep-count
+    move cat-mean(cat-idx) to cat-rep-mean
+    move cat-std-dev(cat-idx) to cat-rep-std
+    display category-report-line
+    write report-line from category-report-line
+end-perform.
+
+*> Writes the same results as a comma-delimited exchange file, one row
+*> per statistic, alongside the printed report.
+write-csv-output.
+open output csv-file.
+if csv-file-status not = "00"
+    display "STATMEASURE: unable to open statmeasure.csv"
+    stop run
+end-if.
+move "Statistic,Value" to csv-line.
+write csv-line.
+move spaces to csv-line.
+string "Mean," function trim(out-mean)
+    delimited by size into csv-line.
+write csv-line.
+move spaces to csv-line.
+string "StdDev," function trim(std-deviation)
+    delimited by size into csv-line.
+write csv-line.
+if opt-harmonic = "Y"
+    move spaces to csv-line
+    string "HarmonicMean," function trim(harmonic-mean)
+        delimited by size into csv-line
+    write csv-line
+end-if.
+if opt-root-square = "Y"
+    move spaces to csv-line
+    string "RootSquareMean," function trim(root-square-mean)
+        delimited by size into csv-line
+    write csv-line
+end-if.
+if opt-geometric = "Y"
+    move spaces to csv-line
+    string "GeometricMean," function trim(geometric-mean)
+        delimited by size into csv-line
+    write csv-line
+end-if.
+if cat-n > 0
+    move "Category,Count,Mean,StdDev" to csv-line
+    write csv-line
+    perform varying cat-idx from 1 by 1 until cat-idx > cat-n
+        move cat-count(cat-idx) to cat-rep-count
+        move cat-mean(cat-idx) to cat-rep-mean
+        move cat-std-dev(cat-idx) to cat-rep-std
+        move spaces to csv-line
+        string function trim(cat-code(cat-idx)) ","
+            function trim(cat-rep-count) ","
+            function trim(cat-rep-mean) ","
+            function trim(cat-rep-std)
+            delimited by size into csv-line
+        write csv-line
+    end-perform
+end-if.
+close csv-file.
+
+*> Appends one line to the run-history/audit log for every execution
+*> that gets far enough to know which input file it ran against,
+*> recording the file name, a timestamp, the record count and the
+*> computed mean.
+write-audit-log.
+move function current-date to current-date-field.
+string current-date-field(1:4) "-" current-date-field(5:2) "-"
+    current-date-field(7:2) " " current-date-field(9:2) ":"
+    current-date-field(11:2) ":" current-date-field(13:2)
+    delimited by size into aud-timestamp
+end-string.
+move function trim(dynamic-input-file-name) to aud-filename.
+move n to aud-records.
+move mean to aud-mean.
+open extend audit-file.
+if audit-file-status not = "00"
+    open output audit-file
+end-if.
+write audit-line from audit-detail-line.
+close audit-file.
+
 end-of-job.
+   perform write-audit-log.
    close input-file.
+   close exception-file.
+   perform clear-checkpoint.
    stop run.
