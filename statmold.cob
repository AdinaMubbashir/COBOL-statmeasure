@@ -25,13 +25,14 @@ fd output-file.
 01 output-line pic x(80).
 
 working-storage section.
-77 sum-of-x-sqr   pic 9(14)v9(2).
-77 sum-of-x       pic s9(10)v9(2).
-77 n              pic s9(4).
+77 sum-of-x-sqr   pic 9(19)v9(2).
+77 sum-of-x       pic s9(13)v9(2).
+77 n              pic s9(7).
 77 mean           pic s9(6)v9(2).
-77 i              pic s9(4).
+77 i              pic s9(7).
 01 array-area.
-   02 x           pic s9(6)v9(2) occurs 1000 times.
+   02 x           pic s9(6)v9(2) occurs 1 to 1000000 times
+                  depending on n.
 01 input-value-record.
    02 in-x        pic s9(6)v9(2).
    02 filler      pic x(72).
@@ -75,7 +76,7 @@ proc-body.
       at end perform end-of-job.
    perform input-loop
       varying n from 1 by 1
-      until n is greater than 1000 or in-x is not less than 999999.98.
+      until n is greater than 1000000 or in-x is not less than 999999.98.
    subtract 1 from n.
    divide n into sum-of-x giving mean rounded.
    move zero to sum-of-x-sqr.
