@@ -0,0 +1,222 @@
+*> Adina Mubbashir
+
+*> Defines the program's name
+identification division.
+program-id. statrecon.
+
+*> Reconciliation job: runs the same input file through statmold's
+*> calculation (no domain filtering) and statmeasure's calculation
+*> (rows with x <= zero excluded) and reports whether the two methods
+*> agree, to help justify retiring statmold in favor of statmeasure.
+
+*> Input and output settings
+environment division.
+input-output section.
+file-control.
+select input-file assign to dynamic-input-file-name
+    organization is line sequential
+    file status is input-file-status.
+select parm-file assign to "statrecon-parms.txt"
+    organization is line sequential
+    file status is parm-file-status.
+select report-file assign to "statrecon-report.txt"
+    organization is line sequential
+    file status is report-file-status.
+
+*> Declaring file and structure
+data division.
+file section.
+fd input-file.
+01 input-value-r.
+    02 x-in pic s9(6)v9(2).
+    02 filler pic x(72).
+fd parm-file.
+01 parm-file-record pic x(100).
+fd report-file.
+01 report-line pic x(80).
+
+*> Declaring arrays and variables
+working-storage section.
+77 eof-switch pic 9.
+01 dynamic-input-file-name pic x(100).
+77 parm-file-status pic xx.
+77 report-file-status pic xx.
+77 input-file-status pic xx.
+77 n pic s9(7) value zero.
+77 m pic s9(7) value zero.
+77 i pic s9(7).
+77 mold-active pic x value "Y".
+77 sum-mold pic s9(13)v9(2) value zero.
+77 sum-measure pic s9(13)v9(2) value zero.
+77 sum-sqr-mold pic 9(19)v9(2) value zero.
+77 sum-sqr-measure pic 9(19)v9(2) value zero.
+77 mean-mold pic s9(6)v9(2) value zero.
+77 mean-measure pic s9(6)v9(2) value zero.
+77 std-dev-mold pic s9(6)v9(2) value zero.
+77 std-dev-measure pic s9(6)v9(2) value zero.
+77 mean-variance pic s9(6)v9(4) value zero.
+77 std-dev-variance pic s9(6)v9(4) value zero.
+77 epsilon pic s9(6)v9(4) value 0.01.
+01 input-value-record.
+    02 in-x pic s9(6)v9(2).
+    02 filler pic x(72).
+01 array-area-mold.
+    02 x-mold pic s9(6)v9(2) occurs 1 to 1000000 times
+       depending on n.
+01 array-area-measure.
+    02 x-measure pic s9(6)v9(2) occurs 1 to 1000000 times
+       depending on m.
+01 output-title-line.
+    02 filler pic x(30) value
+    "Reconciliation Report".
+01 output-underline.
+    02 filler pic x(30) value
+    "------------------------------".
+01 recon-mold-line.
+    02 filler pic x(25) value " statmold  (unfiltered): ".
+    02 filler pic x(6) value "n=    ".
+    02 rep-n-mold pic zzzzzz9.
+    02 filler pic x(7) value " mean= ".
+    02 rep-mean-mold pic -(6)9.9(2).
+    02 filler pic x(9) value " std dev=".
+    02 rep-std-mold pic -(6)9.9(2).
+01 recon-measure-line.
+    02 filler pic x(25) value " statmeasure (filtered): ".
+    02 filler pic x(6) value "n=    ".
+    02 rep-n-measure pic zzzzzz9.
+    02 filler pic x(7) value " mean= ".
+    02 rep-mean-measure pic -(6)9.9(2).
+    02 filler pic x(9) value " std dev=".
+    02 rep-std-measure pic -(6)9.9(2).
+01 recon-variance-line.
+    02 filler pic x(16) value " mean variance=".
+    02 rep-mean-variance pic -(6)9.9(4).
+    02 filler pic x(19) value "  std dev variance=".
+    02 rep-std-variance pic -(6)9.9(4).
+01 recon-verdict-line.
+    02 rep-verdict pic x(40).
+
+*> Performs the reconciliation
+procedure division.
+move 1 to eof-switch.
+perform read-control-file.
+open input input-file.
+if input-file-status not = "00"
+    display "STATRECON: unable to open input file " function trim(dynamic-input-file-name)
+    stop run
+end-if.
+move zero to in-x.
+read input-file into input-value-record
+    at end move 0 to eof-switch.
+perform input-loop
+    until eof-switch = 0.
+perform calculate-stats.
+perform compare-and-report.
+close input-file.
+stop run.
+
+*> Reads the batch parameter card (record 1 is the input file name),
+*> matching the parameter-card convention established for statmeasure.
+read-control-file.
+open input parm-file.
+if parm-file-status not = "00"
+    display "STATRECON: statrecon-parms.txt parameter card not found"
+    stop run
+end-if.
+read parm-file into parm-file-record
+    at end
+        display "STATRECON: statrecon-parms.txt is empty"
+        close parm-file
+        stop run
+end-read.
+move function trim(parm-file-record) to dynamic-input-file-name.
+close parm-file.
+
+*> Feeds every row into the mold-style (unfiltered) running totals,
+*> and every row with x > zero into the measure-style (filtered)
+*> running totals, so both calculations see exactly the rows their
+*> respective program would have used. The mold side also stops
+*> accumulating at statmold.cob's own 999999.98 sentinel terminator
+*> (and never counts the triggering row itself), so the emulated mold
+*> totals match what statmold.cob would actually produce on a file
+*> that uses that sentinel convention; the measure side has no such
+*> terminator and reads to physical EOF, matching statmeasure.cob.
+input-loop.
+if mold-active = "Y"
+    if in-x not < 999999.98
+        move "N" to mold-active
+    else
+        compute n = n + 1
+        move in-x to x-mold(n)
+        compute sum-mold = sum-mold + x-mold(n)
+    end-if
+end-if.
+if in-x > zero
+    compute m = m + 1
+    move in-x to x-measure(m)
+    compute sum-measure = sum-measure + x-measure(m)
+end-if.
+read input-file into input-value-record
+    at end move 0 to eof-switch.
+
+*> Two-pass mean/standard deviation for each method, mirroring the
+*> calculation already used by statmold and statmeasure.
+calculate-stats.
+if n > 0
+    compute mean-mold rounded = sum-mold / n
+    move zero to sum-sqr-mold
+    perform varying i from 1 by 1 until i > n
+        compute sum-sqr-mold = sum-sqr-mold + (x-mold(i) - mean-mold) ** 2
+    end-perform
+    compute std-dev-mold rounded = (sum-sqr-mold / n) ** 0.5
+else
+    move zero to mean-mold, std-dev-mold
+end-if.
+if m > 0
+    compute mean-measure rounded = sum-measure / m
+    move zero to sum-sqr-measure
+    perform varying i from 1 by 1 until i > m
+        compute sum-sqr-measure =
+            sum-sqr-measure + (x-measure(i) - mean-measure) ** 2
+    end-perform
+    compute std-dev-measure rounded = (sum-sqr-measure / m) ** 0.5
+else
+    move zero to mean-measure, std-dev-measure
+end-if.
+
+*> Reports both results and flags whether they agree within a small
+*> tolerance, to help justify retiring statmold.
+compare-and-report.
+compute mean-variance = function abs(mean-mold - mean-measure).
+compute std-dev-variance = function abs(std-dev-mold - std-dev-measure).
+if mean-variance <= epsilon and std-dev-variance <= epsilon
+    move "MATCH" to rep-verdict
+else
+    move "VARIANCE DETECTED" to rep-verdict
+end-if.
+move n to rep-n-mold.
+move mean-mold to rep-mean-mold.
+move std-dev-mold to rep-std-mold.
+move m to rep-n-measure.
+move mean-measure to rep-mean-measure.
+move std-dev-measure to rep-std-measure.
+move mean-variance to rep-mean-variance.
+move std-dev-variance to rep-std-variance.
+display output-title-line.
+display output-underline.
+display recon-mold-line.
+display recon-measure-line.
+display recon-variance-line.
+display rep-verdict.
+open output report-file.
+if report-file-status not = "00"
+    display "STATRECON: unable to open statrecon-report.txt"
+    stop run
+end-if.
+write report-line from output-title-line.
+write report-line from output-underline.
+write report-line from recon-mold-line.
+write report-line from recon-measure-line.
+write report-line from recon-variance-line.
+write report-line from recon-verdict-line.
+close report-file.
